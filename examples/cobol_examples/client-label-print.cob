@@ -0,0 +1,258 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientLabelPrint
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> Reads the client master and formats ClientName/StreetAddr into
+      *> mailing labels, three labels to a row of the print file, so the
+      *> mailing house doesn't have to reformat the extract themselves.
+      *> The 30-byte Street field is wrapped onto a second label line
+      *> when it runs past LABEL-STREET-WIDTH.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *>   08/09/2026  DK   Review fix: check FILE STATUS after opening
+      *>                    the client master instead of falling into
+      *>                    the read loop against an unopened file.
+      *>   08/09/2026  DK   Review fix, round 2: gave city/state/zip its
+      *>                    own label line instead of concatenating it
+      *>                    onto an overflowing street line - the STRING
+      *>                    into a 26-byte line had no ON OVERFLOW and
+      *>                    was silently truncating the state and ZIP
+      *>                    off the label whenever the street overflowed.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientLabelPrint.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AcctNumber
+        FILE STATUS IS WS-IN-FILE-STATUS.
+
+    SELECT LABEL-RPT ASSIGN TO "labels.prt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD IN-FILE.
+    COPY CLIENTRC.
+
+FD LABEL-RPT.
+01 LABEL-RPT-REC              PIC X(80).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 EOF-SWITCH              PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-IN-FILE-STATUS       PIC X(2) VALUE "00".
+        88  IN-FILE-OK                 VALUE "00".
+
+*> -------------------------------------------------------------------
+*> Label layout working storage.  Each label is up to four print
+*> lines - name, first street line, second street line (overflow
+*> street text if the address needed it, otherwise city/state/zip),
+*> and a fourth line for city/state/zip when the street overflow
+*> pushed it off the third line - and LABELS-PER-ROW labels are held
+*> in a table before being written out line-by-line so they print side
+*> by side instead of one per row.
+*> -------------------------------------------------------------------
+01 LABEL-CONSTANTS.
+    05 LABELS-PER-ROW          PIC 9(1) VALUE 3.
+    05 LABEL-COLUMN-WIDTH      PIC 9(2) VALUE 26.
+    05 LABEL-STREET-WIDTH      PIC 9(2) VALUE 18.
+
+01 LABEL-WORK.
+    05 WS-LABEL-COUNT-IN-ROW   PIC 9(1) VALUE 0.
+    05 WS-STREET-LINE-1        PIC X(18).
+    05 WS-STREET-LINE-2        PIC X(18).
+    05 WS-CITY-STATE-ZIP       PIC X(26).
+
+01 LABEL-ROW-TABLE.
+    05 LABEL-ROW-ENTRY OCCURS 3 TIMES
+                        INDEXED BY LABEL-IDX.
+        10 LR-NAME-LINE         PIC X(26).
+        10 LR-STREET-LINE-1     PIC X(26).
+        10 LR-STREET-LINE-2     PIC X(26).
+        10 LR-STREET-LINE-3     PIC X(26).
+
+01 COUNTERS.
+    05 REC-COUNTER              PIC 9(5) VALUE 0.
+    05 LABEL-COUNT               PIC 9(5) VALUE 0.
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-PROCESS-RECORDS
+      UNTIL EOF-SWITCH = "Y".
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+100-INITIALIZE.
+
+    OPEN INPUT IN-FILE.
+    IF NOT IN-FILE-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-IN-FILE-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT LABEL-RPT.
+
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        COMPUTE REC-COUNTER = REC-COUNTER + 1
+    END-READ.
+
+
+200-PROCESS-RECORDS.
+
+    PERFORM 250-BUILD-LABEL.
+    ADD 1 TO WS-LABEL-COUNT-IN-ROW.
+    ADD 1 TO LABEL-COUNT.
+    IF WS-LABEL-COUNT-IN-ROW >= LABELS-PER-ROW
+        PERFORM 280-WRITE-LABEL-ROW
+    END-IF.
+
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        COMPUTE REC-COUNTER = REC-COUNTER + 1
+    END-READ.
+
+
+*> -------------------------------------------------------------------
+*> 250-BUILD-LABEL
+*>
+*> Wraps the 30-byte Street field onto two label-width lines and
+*> stores the finished label lines in the next open slot of
+*> LABEL-ROW-TABLE.  City/state/zip always gets its own line - it
+*> only shares LR-STREET-LINE-2 with the street overflow when there
+*> is no overflow to share it with, so a long street can never crowd
+*> the state and ZIP code off the label.
+*> -------------------------------------------------------------------
+250-BUILD-LABEL.
+
+    SET LABEL-IDX TO WS-LABEL-COUNT-IN-ROW.
+    SET LABEL-IDX UP BY 1.
+
+    MOVE SPACES TO LR-NAME-LINE (LABEL-IDX).
+    STRING FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+           " "                      DELIMITED BY SIZE
+           FUNCTION TRIM(Surname)   DELIMITED BY SIZE
+      INTO LR-NAME-LINE (LABEL-IDX).
+
+    MOVE SPACES TO WS-STREET-LINE-1.
+    MOVE SPACES TO WS-STREET-LINE-2.
+    MOVE Street (1:LABEL-STREET-WIDTH) TO WS-STREET-LINE-1.
+    IF Street (LABEL-STREET-WIDTH + 1: ) NOT = SPACES
+        MOVE Street (LABEL-STREET-WIDTH + 1: ) TO WS-STREET-LINE-2
+    END-IF.
+    MOVE WS-STREET-LINE-1 TO LR-STREET-LINE-1 (LABEL-IDX).
+
+    MOVE SPACES TO WS-CITY-STATE-ZIP.
+    STRING FUNCTION TRIM(City) DELIMITED BY SIZE
+           ", "                DELIMITED BY SIZE
+           State                DELIMITED BY SIZE
+           "  "                 DELIMITED BY SIZE
+           ZipCode              DELIMITED BY SIZE
+      INTO WS-CITY-STATE-ZIP.
+
+    MOVE SPACES TO LR-STREET-LINE-2 (LABEL-IDX).
+    MOVE SPACES TO LR-STREET-LINE-3 (LABEL-IDX).
+    IF WS-STREET-LINE-2 = SPACES
+        MOVE WS-CITY-STATE-ZIP TO LR-STREET-LINE-2 (LABEL-IDX)
+    ELSE
+        MOVE WS-STREET-LINE-2 TO LR-STREET-LINE-2 (LABEL-IDX)
+        MOVE WS-CITY-STATE-ZIP TO LR-STREET-LINE-3 (LABEL-IDX)
+    END-IF.
+
+
+*> -------------------------------------------------------------------
+*> 280-WRITE-LABEL-ROW
+*>
+*> Writes the accumulated label row as four print lines, one label's
+*> worth of text side by side in each line, then clears the row for
+*> the next set of labels.
+*> -------------------------------------------------------------------
+280-WRITE-LABEL-ROW.
+
+    MOVE SPACES TO LABEL-RPT-REC.
+    PERFORM 285-PLACE-NAME-COLUMN
+      VARYING LABEL-IDX FROM 1 BY 1
+      UNTIL LABEL-IDX > WS-LABEL-COUNT-IN-ROW.
+    WRITE LABEL-RPT-REC.
+
+    MOVE SPACES TO LABEL-RPT-REC.
+    PERFORM 286-PLACE-STREET1-COLUMN
+      VARYING LABEL-IDX FROM 1 BY 1
+      UNTIL LABEL-IDX > WS-LABEL-COUNT-IN-ROW.
+    WRITE LABEL-RPT-REC.
+
+    MOVE SPACES TO LABEL-RPT-REC.
+    PERFORM 287-PLACE-STREET2-COLUMN
+      VARYING LABEL-IDX FROM 1 BY 1
+      UNTIL LABEL-IDX > WS-LABEL-COUNT-IN-ROW.
+    WRITE LABEL-RPT-REC.
+
+    MOVE SPACES TO LABEL-RPT-REC.
+    PERFORM 288-PLACE-STREET3-COLUMN
+      VARYING LABEL-IDX FROM 1 BY 1
+      UNTIL LABEL-IDX > WS-LABEL-COUNT-IN-ROW.
+    WRITE LABEL-RPT-REC.
+
+    MOVE SPACES TO LABEL-RPT-REC.
+    WRITE LABEL-RPT-REC.
+
+    MOVE 0 TO WS-LABEL-COUNT-IN-ROW.
+
+
+285-PLACE-NAME-COLUMN.
+
+    MOVE LR-NAME-LINE (LABEL-IDX)
+      TO LABEL-RPT-REC (((LABEL-IDX - 1) * LABEL-COLUMN-WIDTH) + 1:
+                          LABEL-COLUMN-WIDTH).
+
+
+286-PLACE-STREET1-COLUMN.
+
+    MOVE LR-STREET-LINE-1 (LABEL-IDX)
+      TO LABEL-RPT-REC (((LABEL-IDX - 1) * LABEL-COLUMN-WIDTH) + 1:
+                          LABEL-COLUMN-WIDTH).
+
+
+287-PLACE-STREET2-COLUMN.
+
+    MOVE LR-STREET-LINE-2 (LABEL-IDX)
+      TO LABEL-RPT-REC (((LABEL-IDX - 1) * LABEL-COLUMN-WIDTH) + 1:
+                          LABEL-COLUMN-WIDTH).
+
+
+288-PLACE-STREET3-COLUMN.
+
+    MOVE LR-STREET-LINE-3 (LABEL-IDX)
+      TO LABEL-RPT-REC (((LABEL-IDX - 1) * LABEL-COLUMN-WIDTH) + 1:
+                          LABEL-COLUMN-WIDTH).
+
+
+300-TERMINATE.
+
+    IF WS-LABEL-COUNT-IN-ROW > 0
+        PERFORM 280-WRITE-LABEL-ROW
+    END-IF.
+
+    DISPLAY "RECORDS READ >>>> " REC-COUNTER.
+    DISPLAY "LABELS PRINTED >>>> " LABEL-COUNT.
+    CLOSE IN-FILE.
+    CLOSE LABEL-RPT.
