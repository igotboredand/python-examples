@@ -0,0 +1,175 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientBirthdayExtract
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> Reads the client master and computes each client's current age
+      *> from DateOfBirth against the run date.  Anyone whose birthday
+      *> falls in the current processing month AND lands on a milestone
+      *> age (18, 21, 65) is written to a marketing extract file of
+      *> AcctNumber/ClientName/StreetAddr.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *>   08/09/2026  DK   Review fix: check FILE STATUS after opening
+      *>                    the client master instead of falling into
+      *>                    the read loop against an unopened file.
+      *>   08/09/2026  DK   Review fix, round 2: reset MILESTONE-IDX
+      *>                    before each SEARCH MILESTONE-AGE - it was
+      *>                    left past the end of the table after the
+      *>                    first non-milestone record and every record
+      *>                    after that hit AT END regardless of age.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientBirthdayExtract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AcctNumber
+        FILE STATUS IS WS-IN-FILE-STATUS.
+
+    SELECT BIRTHDAY-EXTRACT ASSIGN TO "birthext.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD IN-FILE.
+    COPY CLIENTRC.
+
+FD BIRTHDAY-EXTRACT.
+01 BIRTHDAY-EXTRACT-REC.
+    05 BX-ACCT-NUMBER         PIC 9(7).
+    05 BX-CLIENT-NAME.
+        10 BX-SURNAME         PIC X(8).
+        10 BX-FIRST-NAME      PIC X(10).
+    05 BX-STREET-ADDR.
+        10 BX-STREET          PIC A(30).
+        10 BX-CITY            PIC A(15).
+        10 BX-STATE           PIC X(2).
+        10 BX-ZIP-CODE        PIC 9(5).
+    05 BX-MILESTONE-AGE       PIC 9(3).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 EOF-SWITCH             PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-IN-FILE-STATUS      PIC X(2) VALUE "00".
+        88  IN-FILE-OK                VALUE "00".
+
+01 WS-RUN-DATE-YYYYMMDD.
+    05 WS-RUN-YYYY            PIC 9(4).
+    05 WS-RUN-MM              PIC 9(2).
+    05 WS-RUN-DD              PIC 9(2).
+
+01 MILESTONE-TABLE.
+    05 FILLER                 PIC 9(3) VALUE 18.
+    05 FILLER                 PIC 9(3) VALUE 21.
+    05 FILLER                 PIC 9(3) VALUE 65.
+01 MILESTONE-TABLE-R REDEFINES MILESTONE-TABLE.
+    05 MILESTONE-AGE          PIC 9(3) OCCURS 3 TIMES
+                               INDEXED BY MILESTONE-IDX.
+
+01 AGE-WORK.
+    05 WS-AGE                 PIC 9(3).
+    05 WS-MILESTONE-SWITCH    PIC X VALUE "N".
+        88  MILESTONE-HIT             VALUE "Y".
+
+01 COUNTERS.
+    05 REC-COUNTER            PIC 9(5) VALUE 0.
+    05 EXTRACT-COUNT          PIC 9(5) VALUE 0.
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-PROCESS-RECORDS
+      UNTIL EOF-SWITCH = "Y".
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+100-INITIALIZE.
+
+    ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+    OPEN INPUT IN-FILE.
+    IF NOT IN-FILE-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-IN-FILE-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT BIRTHDAY-EXTRACT.
+
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        COMPUTE REC-COUNTER = REC-COUNTER + 1
+    END-READ.
+
+
+200-PROCESS-RECORDS.
+
+    PERFORM 250-CHECK-MILESTONE.
+
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        COMPUTE REC-COUNTER = REC-COUNTER + 1
+    END-READ.
+
+
+*> -------------------------------------------------------------------
+*> 250-CHECK-MILESTONE
+*>
+*> A client hits a milestone birthday this run when their birth month
+*> matches the run month and the age they turn this year is on the
+*> milestone list.
+*> -------------------------------------------------------------------
+250-CHECK-MILESTONE.
+
+    MOVE "N" TO WS-MILESTONE-SWITCH.
+    IF MOBirth = WS-RUN-MM
+        COMPUTE WS-AGE = WS-RUN-YYYY - YOBirth
+        SET MILESTONE-IDX TO 1
+        SEARCH MILESTONE-AGE
+            AT END
+                MOVE "N" TO WS-MILESTONE-SWITCH
+            WHEN MILESTONE-AGE (MILESTONE-IDX) = WS-AGE
+                MOVE "Y" TO WS-MILESTONE-SWITCH
+        END-SEARCH
+    END-IF.
+
+    IF MILESTONE-HIT
+        PERFORM 260-WRITE-EXTRACT-REC
+    END-IF.
+
+
+260-WRITE-EXTRACT-REC.
+
+    MOVE AcctNumber   TO BX-ACCT-NUMBER.
+    MOVE Surname      TO BX-SURNAME.
+    MOVE FirstName    TO BX-FIRST-NAME.
+    MOVE Street       TO BX-STREET.
+    MOVE City         TO BX-CITY.
+    MOVE State        TO BX-STATE.
+    MOVE ZipCode      TO BX-ZIP-CODE.
+    MOVE WS-AGE       TO BX-MILESTONE-AGE.
+    WRITE BIRTHDAY-EXTRACT-REC.
+    ADD 1 TO EXTRACT-COUNT.
+
+
+300-TERMINATE.
+
+    DISPLAY "RECORDS READ >>>> " REC-COUNTER.
+    DISPLAY "MILESTONE BIRTHDAYS EXTRACTED >>>> " EXTRACT-COUNT.
+    CLOSE IN-FILE.
+    CLOSE BIRTHDAY-EXTRACT.
