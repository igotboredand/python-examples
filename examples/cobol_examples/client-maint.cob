@@ -0,0 +1,193 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientMaint
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> Applies add/change/delete transactions (TransRec, see
+      *> TRANRC.CPY) against the indexed client master (CLIENTMS), so a
+      *> single bad ClientRec can be corrected without rebuilding the
+      *> whole master.  Produces a maintenance report of what was
+      *> applied and what was rejected.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *>   08/09/2026  DK   Review fix: check FILE STATUS after opening
+      *>                    the client master instead of falling into
+      *>                    the transaction loop against an unopened
+      *>                    file.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientMaint.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO "clienttx.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CLIENT-MASTER ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS AcctNumber OF ClientRec
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT MAINT-RPT ASSIGN TO "maintrpt.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANS-FILE.
+    COPY TRANRC.
+
+FD CLIENT-MASTER.
+    COPY CLIENTRC.
+
+FD MAINT-RPT.
+01 MAINT-RPT-REC              PIC X(80).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 EOF-SWITCH          PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-MASTER-STATUS    PIC X(2) VALUE "00".
+        88  MASTER-OK              VALUE "00".
+01 COUNTERS.
+    05 ADD-COUNT           PIC 9(5) VALUE 0.
+    05 CHANGE-COUNT        PIC 9(5) VALUE 0.
+    05 DELETE-COUNT        PIC 9(5) VALUE 0.
+    05 REJECT-COUNT        PIC 9(5) VALUE 0.
+01 MAINT-RESULT-TEXT       PIC X(40).
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-PROCESS-TRANSACTIONS
+      UNTIL EOF-SWITCH = "Y".
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+100-INITIALIZE.
+
+    OPEN INPUT TRANS-FILE.
+    OPEN I-O CLIENT-MASTER.
+    IF NOT MASTER-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-MASTER-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT MAINT-RPT.
+    MOVE "AcctNumber  Trans  Result" TO MAINT-RPT-REC.
+    WRITE MAINT-RPT-REC.
+
+    READ TRANS-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+
+200-PROCESS-TRANSACTIONS.
+
+    EVALUATE TRUE
+        WHEN TR-ADD
+            PERFORM 250-APPLY-ADD
+        WHEN TR-CHANGE
+            PERFORM 260-APPLY-CHANGE
+        WHEN TR-DELETE
+            PERFORM 270-APPLY-DELETE
+        WHEN OTHER
+            MOVE "Unknown transaction code" TO MAINT-RESULT-TEXT
+            PERFORM 290-WRITE-MAINT-LINE
+    END-EVALUATE.
+
+    READ TRANS-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+
+*> -------------------------------------------------------------------
+*> 250-APPLY-ADD - write a new ClientRec keyed on AcctNumber.
+*> -------------------------------------------------------------------
+250-APPLY-ADD.
+
+    MOVE CORRESPONDING TransRec TO ClientRec.
+    WRITE ClientRec
+      INVALID KEY
+        MOVE "Rejected - AcctNumber already on file" TO MAINT-RESULT-TEXT
+        COMPUTE REJECT-COUNT = REJECT-COUNT + 1
+      NOT INVALID KEY
+        MOVE "Added" TO MAINT-RESULT-TEXT
+        COMPUTE ADD-COUNT = ADD-COUNT + 1
+    END-WRITE.
+    PERFORM 290-WRITE-MAINT-LINE.
+
+
+*> -------------------------------------------------------------------
+*> 260-APPLY-CHANGE - read the existing ClientRec, overlay it with the
+*> transaction's field values, and rewrite it.
+*> -------------------------------------------------------------------
+260-APPLY-CHANGE.
+
+    MOVE AcctNumber OF TransRec TO AcctNumber OF ClientRec.
+    READ CLIENT-MASTER
+      INVALID KEY
+        MOVE "Rejected - AcctNumber not on file" TO MAINT-RESULT-TEXT
+        COMPUTE REJECT-COUNT = REJECT-COUNT + 1
+      NOT INVALID KEY
+        MOVE CORRESPONDING TransRec TO ClientRec
+        REWRITE ClientRec
+          INVALID KEY
+            MOVE "Rejected - rewrite failed" TO MAINT-RESULT-TEXT
+            COMPUTE REJECT-COUNT = REJECT-COUNT + 1
+          NOT INVALID KEY
+            MOVE "Changed" TO MAINT-RESULT-TEXT
+            COMPUTE CHANGE-COUNT = CHANGE-COUNT + 1
+        END-REWRITE
+    END-READ.
+    PERFORM 290-WRITE-MAINT-LINE.
+
+
+*> -------------------------------------------------------------------
+*> 270-APPLY-DELETE - remove the ClientRec keyed on AcctNumber.
+*> -------------------------------------------------------------------
+270-APPLY-DELETE.
+
+    MOVE AcctNumber OF TransRec TO AcctNumber OF ClientRec.
+    DELETE CLIENT-MASTER RECORD
+      INVALID KEY
+        MOVE "Rejected - AcctNumber not on file" TO MAINT-RESULT-TEXT
+        COMPUTE REJECT-COUNT = REJECT-COUNT + 1
+      NOT INVALID KEY
+        MOVE "Deleted" TO MAINT-RESULT-TEXT
+        COMPUTE DELETE-COUNT = DELETE-COUNT + 1
+    END-DELETE.
+    PERFORM 290-WRITE-MAINT-LINE.
+
+
+290-WRITE-MAINT-LINE.
+
+    MOVE SPACES TO MAINT-RPT-REC.
+    STRING AcctNumber OF TransRec DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           TR-CODE DELIMITED BY SIZE
+           "      " DELIMITED BY SIZE
+           MAINT-RESULT-TEXT DELIMITED BY SIZE
+      INTO MAINT-RPT-REC.
+    WRITE MAINT-RPT-REC.
+
+
+300-TERMINATE.
+
+    DISPLAY "ADDED   >>>> " ADD-COUNT.
+    DISPLAY "CHANGED >>>> " CHANGE-COUNT.
+    DISPLAY "DELETED >>>> " DELETE-COUNT.
+    DISPLAY "REJECTED >>>> " REJECT-COUNT.
+    CLOSE TRANS-FILE.
+    CLOSE CLIENT-MASTER.
+    CLOSE MAINT-RPT.
