@@ -0,0 +1,231 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientCsvExtract
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> Reads the client master and writes a delimited copy of every
+      *> ClientRec so downstream systems (mailing house, CRM) can
+      *> consume the client master without a manual export step.
+      *> Defaults to CSV; pass JSON on the command line to get one JSON
+      *> object per line instead.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *>   08/09/2026  DK   Review fix: check FILE STATUS after opening
+      *>                    the client master instead of falling into
+      *>                    the read loop against an unopened file.
+      *>   08/09/2026  DK   Review fix, round 2: strip commas and double
+      *>                    quotes out of Surname/FirstName/City before
+      *>                    building either delimited line - unescaped,
+      *>                    either one could shift a CSV column or break
+      *>                    the JSON for a downstream parser.
+      *>   08/09/2026  DK   Review fix, round 3: Street was missed from
+      *>                    the round 2 scrub pass - it's the same free
+      *>                    text as Surname/FirstName/City and needs the
+      *>                    same treatment.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientCsvExtract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IN-FILE ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AcctNumber
+        FILE STATUS IS WS-IN-FILE-STATUS.
+
+    SELECT EXTRACT-FILE ASSIGN TO "clientext.out"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD IN-FILE.
+    COPY CLIENTRC.
+
+FD EXTRACT-FILE.
+01 EXTRACT-REC                PIC X(200).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 EOF-SWITCH              PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-IN-FILE-STATUS       PIC X(2) VALUE "00".
+        88  IN-FILE-OK                 VALUE "00".
+
+01 WS-FORMAT-PARM              PIC X(4).
+01 WS-FORMAT-SWITCH            PIC X VALUE "C".
+    88  FORMAT-IS-CSV                  VALUE "C".
+    88  FORMAT-IS-JSON                 VALUE "J".
+
+01 WS-DOB-TEXT.
+    05 WS-DOB-YYYY              PIC 9(4).
+    05 FILLER                   PIC X VALUE "-".
+    05 WS-DOB-MM                PIC 9(2).
+    05 FILLER                   PIC X VALUE "-".
+    05 WS-DOB-DD                PIC 9(2).
+
+01 WS-OUT-LINE                  PIC X(200).
+
+*> -------------------------------------------------------------------
+*> Scrubbed copies of the free-text fields.  Surname/FirstName/City
+*> are used to build both delimited formats below, and neither format
+*> can tolerate the field's own delimiter showing up inside the text -
+*> a comma would shift every later CSV column, and a double quote
+*> would break the JSON.  Commas and double quotes are stripped to
+*> a space before the field is placed into WS-OUT-LINE.
+*> -------------------------------------------------------------------
+01 WS-SCRUBBED-TEXT.
+    05 WS-SURNAME                PIC X(8).
+    05 WS-FIRST-NAME             PIC X(10).
+    05 WS-STREET                 PIC X(30).
+    05 WS-CITY                   PIC X(15).
+
+01 COUNTERS.
+    05 REC-COUNTER               PIC 9(5) VALUE 0.
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-PROCESS-RECORDS
+      UNTIL EOF-SWITCH = "Y".
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+100-INITIALIZE.
+
+    ACCEPT WS-FORMAT-PARM FROM COMMAND-LINE.
+    IF WS-FORMAT-PARM = "JSON"
+        MOVE "J" TO WS-FORMAT-SWITCH
+    ELSE
+        MOVE "C" TO WS-FORMAT-SWITCH
+    END-IF.
+
+    OPEN INPUT IN-FILE.
+    IF NOT IN-FILE-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-IN-FILE-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT EXTRACT-FILE.
+    IF FORMAT-IS-CSV
+        MOVE "AcctNumber,Surname,FirstName,DateOfBirth,Street,City,State,ZipCode,Gender"
+          TO EXTRACT-REC
+        WRITE EXTRACT-REC
+    END-IF.
+
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        COMPUTE REC-COUNTER = REC-COUNTER + 1
+    END-READ.
+
+
+200-PROCESS-RECORDS.
+
+    PERFORM 250-WRITE-EXTRACT-LINE.
+
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        COMPUTE REC-COUNTER = REC-COUNTER + 1
+    END-READ.
+
+
+250-WRITE-EXTRACT-LINE.
+
+    MOVE YOBirth TO WS-DOB-YYYY.
+    MOVE MOBirth TO WS-DOB-MM.
+    MOVE DOBirth TO WS-DOB-DD.
+    PERFORM 255-SCRUB-TEXT-FIELDS.
+
+    IF FORMAT-IS-JSON
+        PERFORM 260-BUILD-JSON-LINE
+    ELSE
+        PERFORM 270-BUILD-CSV-LINE
+    END-IF.
+
+    MOVE WS-OUT-LINE TO EXTRACT-REC.
+    WRITE EXTRACT-REC.
+
+
+*> -------------------------------------------------------------------
+*> 255-SCRUB-TEXT-FIELDS - strips commas and double quotes out of the
+*> free-text fields before they go into either delimited format, so an
+*> embedded delimiter in a name, street or city can't shift a CSV
+*> column or break the JSON.
+*> -------------------------------------------------------------------
+255-SCRUB-TEXT-FIELDS.
+
+    MOVE Surname TO WS-SURNAME.
+    MOVE FirstName TO WS-FIRST-NAME.
+    MOVE Street TO WS-STREET.
+    MOVE City TO WS-CITY.
+    INSPECT WS-SURNAME REPLACING ALL "," BY " " ALL '"' BY " ".
+    INSPECT WS-FIRST-NAME REPLACING ALL "," BY " " ALL '"' BY " ".
+    INSPECT WS-STREET REPLACING ALL "," BY " " ALL '"' BY " ".
+    INSPECT WS-CITY REPLACING ALL "," BY " " ALL '"' BY " ".
+
+
+260-BUILD-JSON-LINE.
+
+    MOVE SPACES TO WS-OUT-LINE.
+    STRING '{"AcctNumber":'      DELIMITED BY SIZE
+           AcctNumber            DELIMITED BY SIZE
+           ',"Surname":"'        DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SURNAME)   DELIMITED BY SIZE
+           '","FirstName":"'    DELIMITED BY SIZE
+           FUNCTION TRIM(WS-FIRST-NAME) DELIMITED BY SIZE
+           '","DateOfBirth":"'  DELIMITED BY SIZE
+           WS-DOB-TEXT           DELIMITED BY SIZE
+           '","Street":"'       DELIMITED BY SIZE
+           FUNCTION TRIM(WS-STREET)   DELIMITED BY SIZE
+           '","City":"'         DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CITY)     DELIMITED BY SIZE
+           '","State":"'        DELIMITED BY SIZE
+           State                 DELIMITED BY SIZE
+           '","ZipCode":'       DELIMITED BY SIZE
+           ZipCode               DELIMITED BY SIZE
+           ',"Gender":"'        DELIMITED BY SIZE
+           Gender                DELIMITED BY SIZE
+           '"}'                  DELIMITED BY SIZE
+      INTO WS-OUT-LINE.
+
+
+270-BUILD-CSV-LINE.
+
+    MOVE SPACES TO WS-OUT-LINE.
+    STRING AcctNumber              DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SURNAME)  DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(WS-FIRST-NAME)  DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           WS-DOB-TEXT              DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(WS-STREET)   DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(WS-CITY)     DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           State                    DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           ZipCode                  DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           Gender                   DELIMITED BY SIZE
+      INTO WS-OUT-LINE.
+
+
+300-TERMINATE.
+
+    DISPLAY "RECORDS EXTRACTED >>>> " REC-COUNTER.
+    CLOSE IN-FILE.
+    CLOSE EXTRACT-FILE.
