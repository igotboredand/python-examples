@@ -1,40 +1,205 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  SeqWriteRead
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 03/14/2019
+      *>
+      *> Reads the client master and displays each ClientRec.  Every
+      *> field is edited as it is read; anything that fails an edit is
+      *> written to an exception report instead of being trusted as-is.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   03/14/2019  DK   Original version - straight read/display.
+      *>   08/09/2026  DK   Added field-level edit/validation and the
+      *>                    EDIT-RPT exception report.
+      *>   08/09/2026  DK   Converted the client master (IN-FILE) from
+      *>                    LINE SEQUENTIAL to INDEXED, keyed on
+      *>                    AcctNumber.  ClientMaint.cob is the
+      *>                    companion add/change/delete maintenance
+      *>                    program that keeps the master current.
+      *>   08/09/2026  DK   Added the State/Gender control-break
+      *>                    summary report (600-STATE-GENDER-REPORT).
+      *>   08/09/2026  DK   Added checkpoint/restart to the main read
+      *>                    loop so a mid-run abend on a large master
+      *>                    doesn't cost the whole batch window.
+      *>   08/09/2026  DK   Added the AUDIT-FILE run header/trailer so
+      *>                    REC-COUNTER and an AcctNumber checksum are
+      *>                    kept as a durable, run-over-run audit trail
+      *>                    instead of only appearing in SYSOUT.
+      *>   08/09/2026  DK   Review fixes: corrected the Feb 29 leap-year
+      *>                    test to honor the century rule, checkpointed
+      *>                    the audit checksum alongside REC-COUNTER so
+      *>                    a restarted run's trailer stays in balance,
+      *>                    added a FILE STATUS check on the CLIENTMS
+      *>                    open, and dropped the unused EDIT-OK-SWITCH.
+      *>   08/09/2026  DK   Review fixes, round 2: reset STATE-IDX before
+      *>                    each SEARCH VALID-STATE instead of leaving it
+      *>                    wherever the prior record's search stopped;
+      *>                    corrected the padded VALID-STATE-TABLE
+      *>                    literals/OCCURS count down to the true 55
+      *>                    codes so blank filler slots can't SEARCH-match
+      *>                    a spaces State; and confirmed with a READ
+      *>                    whether a failed checkpoint START means the
+      *>                    run already finished the file, instead of
+      *>                    always falling back to a from-the-top rerun.
+      *>   08/09/2026  DK   Review fixes, round 3: EDIT-RPT is now opened
+      *>                    EXTEND instead of OUTPUT on a genuine
+      *>                    checkpoint restart, so resuming a mid-run
+      *>                    abend no longer truncates the field-edit
+      *>                    exceptions already written for the records
+      *>                    processed before it; EDIT-ERR-COUNTER is now
+      *>                    checkpointed/restored the same way REC-COUNTER
+      *>                    and WS-CHECKSUM already were.
+      *> ===================================================================
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  SeqWriteRead.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT IN-FILE ASSIGN TO "example.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT IN-FILE ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AcctNumber
+        FILE STATUS IS WS-IN-FILE-STATUS.
+
+    SELECT EDIT-RPT ASSIGN TO "editrpt.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
+
+    SELECT STATE-RPT ASSIGN TO "staterpt.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "checkpt.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "auditctl.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD IN-FILE. *> File Description statement, requried for each SELECT statement
-01 ClientRec.
-   88  EndOfIN-FILE  VALUE HIGH-VALUES.
-   02  AcctNumber         PIC 9(7).
-   02  ClientName.
-       03 Surname        PIC X(8).
-       03 FirstName       PIC X(10).
-   02  DateOfBirth.
-       03 YOBirth        PIC 9(4).
-       03 MOBirth        PIC 9(2).
-       03 DOBirth        PIC 9(2).
-   02  StreetAddr.
-       03 Street       PIC A(30).
-       03 City         PIC A(15).
-       03 State        PIC X(2).
-       03 ZipCode      PIC 9(5).
-   02  Gender            PIC X.
+    COPY CLIENTRC.
+
+FD EDIT-RPT.
+01 EDIT-RPT-REC             PIC X(80).
+
+SD SORT-WORK-FILE.
+01 SORT-WORK-REC.
+    05 SW-STATE                PIC X(2).
+    05 SW-GENDER                PIC X(1).
+    05 SW-ACCT-NUMBER            PIC 9(7).
+
+FD STATE-RPT.
+01 STATE-RPT-REC             PIC X(80).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-REC.
+    05 CKPT-LAST-ACCT-NUMBER  PIC 9(7).
+    05 CKPT-REC-COUNTER       PIC 9(3).
+    05 CKPT-CHECKSUM          PIC 9(10).
+    05 CKPT-EDIT-ERR-COUNTER  PIC 9(3).
+
+FD AUDIT-FILE.
+01 AUDIT-REC.
+    05 AUDIT-REC-TYPE         PIC X(1).
+        88  AUDIT-IS-HEADER          VALUE "H".
+        88  AUDIT-IS-TRAILER         VALUE "T".
+    05 AUDIT-RUN-ID           PIC 9(8).
+    05 AUDIT-RUN-DATE         PIC 9(8).
+    05 AUDIT-REC-COUNT        PIC 9(3).
+    05 AUDIT-CHECKSUM         PIC 9(10).
 
 
 WORKING-STORAGE SECTION.
 
 01 SWITCHES.
     05 EOF-SWITCH     PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-IN-FILE-STATUS   PIC X(2) VALUE "00".
+        88  IN-FILE-OK             VALUE "00".
+        88  IN-FILE-EOF            VALUE "10".
+    05 WS-CKPT-FILE-STATUS PIC X(2) VALUE "00".
+        88  CKPT-FILE-FOUND        VALUE "00".
+    05 WS-AUDIT-FILE-STATUS PIC X(2) VALUE "00".
 01 COUNTERS.
     05 REC-COUNTER    PIC 9(3) VALUE 0.
-  
+    05 EDIT-ERR-COUNTER PIC 9(3) VALUE 0.
+
+*> -------------------------------------------------------------------
+*> Run header/trailer audit-control working storage.  AUDIT-CHECKSUM
+*> is a running sum of every AcctNumber processed this run - cheap to
+*> keep current file to compare, and enough to catch a truncated or
+*> reordered extract without needing a real hash routine.
+*> -------------------------------------------------------------------
+01 AUDIT-CONTROLS.
+    05 WS-RUN-ID              PIC 9(8) VALUE 0.
+    05 WS-RUN-DATE            PIC 9(8) VALUE 0.
+    05 WS-CHECKSUM            PIC 9(10) VALUE 0.
+
+*> -------------------------------------------------------------------
+*> Checkpoint/restart working storage.  A checkpoint is taken every
+*> CHECKPOINT-INTERVAL records so a mid-run abend on a large master
+*> only costs the records since the last checkpoint, not the whole
+*> file.
+*> -------------------------------------------------------------------
+01 CHECKPOINT-CONTROLS.
+    05 CHECKPOINT-INTERVAL     PIC 9(3) VALUE 50.
+    05 WS-SINCE-CHECKPOINT     PIC 9(3) VALUE 0.
+    05 WS-RESTART-PRIMED      PIC X VALUE "N".
+    05 WS-IS-RESTART          PIC X VALUE "N".
+
+*> -------------------------------------------------------------------
+*> Field-level edit working storage.
+*> -------------------------------------------------------------------
+01 EDIT-WORK.
+    05 WS-DAYS-IN-MONTH      PIC 9(2).
+    05 EDIT-BAD-FIELD        PIC X(15).
+    05 EDIT-BAD-REASON       PIC X(45).
+
+01 VALID-STATE-TABLE.
+    05 FILLER PIC X(58) VALUE
+        "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMTNENVNH".
+    05 FILLER PIC X(52) VALUE
+        "NJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDCPRVIGUAS".
+01 VALID-STATE-TABLE-R REDEFINES VALID-STATE-TABLE.
+    05 VALID-STATE       PIC X(2) OCCURS 55 TIMES
+                          INDEXED BY STATE-IDX.
+
+01 EDIT-INDEXES.
+    05 STATE-FOUND-SWITCH  PIC X VALUE "N".
+        88  STATE-IS-VALID        VALUE "Y".
+
+*> -------------------------------------------------------------------
+*> State/Gender control-break summary report working storage.
+*> -------------------------------------------------------------------
+01 RPT-SWITCHES.
+    05 RPT-EOF-SWITCH        PIC X VALUE "N".
+
+01 RPT-CONTROLS.
+    05 RPT-RUN-DATE.
+        10 RPT-RUN-YY         PIC 9(2).
+        10 RPT-RUN-MM         PIC 9(2).
+        10 RPT-RUN-DD         PIC 9(2).
+    05 RPT-PAGE-NUMBER       PIC 9(3) VALUE 0.
+    05 RPT-LINE-COUNT        PIC 9(3) VALUE 99.
+    05 RPT-LINES-PER-PAGE    PIC 9(3) VALUE 20.
+
+01 RPT-BREAK-FIELDS.
+    05 WS-PRIOR-STATE        PIC X(2) VALUE SPACES.
+    05 WS-PRIOR-GENDER       PIC X(1) VALUE SPACES.
+
+01 RPT-COUNTERS.
+    05 STATE-GENDER-COUNT    PIC 9(5) VALUE 0.
+    05 STATE-TOTAL-COUNT     PIC 9(5) VALUE 0.
+    05 GRAND-TOTAL-COUNT     PIC 9(5) VALUE 0.
+
+01 RPT-LINE-TEXT             PIC X(80).
+
 PROCEDURE DIVISION.
 
 000-MAIN.
@@ -42,6 +207,7 @@ PROCEDURE DIVISION.
     PERFORM 200-PROCESS-RECORDS
       UNTIL EOF-SWITCH = "Y".
     PERFORM 300-TERMINATE.
+    PERFORM 600-STATE-GENDER-REPORT.
     STOP RUN.
 
 
@@ -49,29 +215,409 @@ PROCEDURE DIVISION.
 100-INITIALIZE.
 
     OPEN INPUT IN-FILE.
+    IF NOT IN-FILE-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-IN-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+    PERFORM 105-CHECK-FOR-RESTART.
+
+    IF WS-IS-RESTART = "Y"
+        OPEN EXTEND EDIT-RPT
+    ELSE
+        OPEN OUTPUT EDIT-RPT
+        MOVE "AcctNumber  Field           Reason" TO EDIT-RPT-REC
+        WRITE EDIT-RPT-REC
+    END-IF.
+
+    PERFORM 110-WRITE-AUDIT-HEADER.
+
+    IF WS-RESTART-PRIMED = "N"
+        READ IN-FILE
+          AT END
+            MOVE "Y" TO EOF-SWITCH
+          NOT AT END
+            COMPUTE REC-COUNTER = REC-COUNTER + 1
+        END-READ
+    END-IF.
+
+
+*> -------------------------------------------------------------------
+*> 105-CHECK-FOR-RESTART
+*>
+*> If a checkpoint file was left behind by a prior run that didn't
+*> reach 300-TERMINATE, reposition IN-FILE just past the last AcctNumber
+*> that was successfully processed and pick REC-COUNTER back up where
+*> it left off.  No checkpoint file means a normal from-the-top run.
+*> -------------------------------------------------------------------
+105-CHECK-FOR-RESTART.
+
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CKPT-FILE-FOUND
+        READ CHECKPOINT-FILE
+          AT END
+            CONTINUE
+          NOT AT END
+            MOVE CKPT-LAST-ACCT-NUMBER TO AcctNumber
+            START IN-FILE KEY GREATER THAN AcctNumber
+              INVALID KEY
+                PERFORM 106-CONFIRM-RESTART-COMPLETE
+              NOT INVALID KEY
+                MOVE CKPT-REC-COUNTER TO REC-COUNTER
+                MOVE CKPT-CHECKSUM TO WS-CHECKSUM
+                MOVE CKPT-EDIT-ERR-COUNTER TO EDIT-ERR-COUNTER
+                MOVE "Y" TO WS-IS-RESTART
+                DISPLAY "RESUMING AFTER CHECKPOINT ACCTNUMBER >>>> "
+                    CKPT-LAST-ACCT-NUMBER
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+
+*> -------------------------------------------------------------------
+*> 106-CONFIRM-RESTART-COMPLETE
+*>
+*> START failed to find any AcctNumber greater than the checkpoint's.
+*> That's exactly what happens when the checkpointed run had actually
+*> finished the whole master before it crashed on its way to
+*> 300-TERMINATE - so confirm that with an immediate READ here rather
+*> than assuming the checkpoint is bad.  AT END means there truly is
+*> nothing left, so the checkpointed counts stand as this run's final
+*> totals; NOT AT END means the checkpoint didn't line up with the
+*> file for some other reason, and the safest recovery is the
+*> from-the-top run this paragraph used to do unconditionally.  Either
+*> way, this READ primes IN-FILE for what comes next, so 100-INITIALIZE
+*> must not prime it again.
+*> -------------------------------------------------------------------
+106-CONFIRM-RESTART-COMPLETE.
+
     READ IN-FILE
       AT END
-        MOVE "Y" TO EOF-SWITCH 
+        MOVE CKPT-REC-COUNTER TO REC-COUNTER
+        MOVE CKPT-CHECKSUM TO WS-CHECKSUM
+        MOVE CKPT-EDIT-ERR-COUNTER TO EDIT-ERR-COUNTER
+        MOVE "Y" TO WS-IS-RESTART
+        MOVE "Y" TO EOF-SWITCH
+        DISPLAY "CHECKPOINT RESTART - RUN ALREADY COMPLETE, NOTHING TO PROCESS"
       NOT AT END
         COMPUTE REC-COUNTER = REC-COUNTER + 1
+        DISPLAY "CHECKPOINT RESTART - START FAILED, RUNNING FROM THE TOP"
     END-READ.
+    MOVE "Y" TO WS-RESTART-PRIMED.
+
+
+*> -------------------------------------------------------------------
+*> 110-WRITE-AUDIT-HEADER
+*>
+*> Appends a header record to the persistent AUDIT-FILE so this run's
+*> REC-COUNTER and AcctNumber checksum (written at 300-TERMINATE) can
+*> be tied back to a run-id and run-date across runs.
+*> -------------------------------------------------------------------
+110-WRITE-AUDIT-HEADER.
+
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-ID FROM TIME.
+    OPEN EXTEND AUDIT-FILE.
+    MOVE "H" TO AUDIT-REC-TYPE.
+    MOVE WS-RUN-ID TO AUDIT-RUN-ID.
+    MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+    MOVE 0 TO AUDIT-REC-COUNT.
+    MOVE 0 TO AUDIT-CHECKSUM.
+    WRITE AUDIT-REC.
+    CLOSE AUDIT-FILE.
 
 
 200-PROCESS-RECORDS.
 
-  DISPLAY "ACCTNUMBER >>>> " AcctNumber.
-  DISPLAY "ClientName >>>> " ClientName.
-  DISPLAY "DateOfBirth. >>>> " DateOfBirth.
-  DISPLAY "Address.  >>>> " StreetAddr.
-  DISPLAY "Gender >>>> "  Gender.
+    PERFORM 250-EDIT-RECORD.
+    ADD AcctNumber TO WS-CHECKSUM.
+
+    DISPLAY "ACCTNUMBER >>>> " AcctNumber.
+    DISPLAY "ClientName >>>> " ClientName.
+    DISPLAY "DateOfBirth. >>>> " DateOfBirth.
+    DISPLAY "Address.  >>>> " StreetAddr.
+    DISPLAY "Gender >>>> "  Gender.
+
+    ADD 1 TO WS-SINCE-CHECKPOINT.
+    IF WS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+        PERFORM 150-TAKE-CHECKPOINT
+        MOVE 0 TO WS-SINCE-CHECKPOINT
+    END-IF.
 
     READ IN-FILE
       AT END
-        MOVE "Y" TO EOF-SWITCH 
+        MOVE "Y" TO EOF-SWITCH
       NOT AT END
         COMPUTE REC-COUNTER = REC-COUNTER + 1
     END-READ.
 
+
+*> -------------------------------------------------------------------
+*> 150-TAKE-CHECKPOINT - records the last AcctNumber processed, the
+*> running REC-COUNTER, the running AcctNumber checksum, and the
+*> running edit-exception count so a restart can resume just past it
+*> with the audit trailer and the edit-exception report both still in
+*> balance.
+*> -------------------------------------------------------------------
+150-TAKE-CHECKPOINT.
+
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE AcctNumber TO CKPT-LAST-ACCT-NUMBER.
+    MOVE REC-COUNTER TO CKPT-REC-COUNTER.
+    MOVE WS-CHECKSUM TO CKPT-CHECKSUM.
+    MOVE EDIT-ERR-COUNTER TO CKPT-EDIT-ERR-COUNTER.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+*> -------------------------------------------------------------------
+*> 250-EDIT-RECORD
+*>
+*> Edits every field on the current ClientRec and writes one line to
+*> EDIT-RPT for every field that fails.  A record can fail more than
+*> one edit; each failure gets its own report line.
+*> -------------------------------------------------------------------
+250-EDIT-RECORD.
+
+    IF MOBirth < 1 OR MOBirth > 12
+        MOVE "DateOfBirth" TO EDIT-BAD-FIELD
+        MOVE "Month is not in range 01-12" TO EDIT-BAD-REASON
+        PERFORM 260-WRITE-EDIT-LINE
+    ELSE
+        EVALUATE MOBirth
+            WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                MOVE 30 TO WS-DAYS-IN-MONTH
+            WHEN 2
+                IF FUNCTION MOD(YOBirth, 4) = 0
+                   AND NOT (FUNCTION MOD(YOBirth, 100) = 0
+                            AND FUNCTION MOD(YOBirth, 400) NOT = 0)
+                    MOVE 29 TO WS-DAYS-IN-MONTH
+                ELSE
+                    MOVE 28 TO WS-DAYS-IN-MONTH
+                END-IF
+            WHEN OTHER
+                MOVE 31 TO WS-DAYS-IN-MONTH
+        END-EVALUATE
+        IF DOBirth < 1 OR DOBirth > WS-DAYS-IN-MONTH
+            MOVE "DateOfBirth" TO EDIT-BAD-FIELD
+            MOVE "Day is not valid for the given month/year" TO EDIT-BAD-REASON
+            PERFORM 260-WRITE-EDIT-LINE
+        END-IF
+    END-IF.
+
+    IF ZipCode IS NOT NUMERIC OR ZipCode = ZERO
+        MOVE "ZipCode" TO EDIT-BAD-FIELD
+        MOVE "Not numeric or is zero" TO EDIT-BAD-REASON
+        PERFORM 260-WRITE-EDIT-LINE
+    END-IF.
+
+    MOVE "N" TO STATE-FOUND-SWITCH.
+    SET STATE-IDX TO 1.
+    SEARCH VALID-STATE
+        AT END
+            MOVE "N" TO STATE-FOUND-SWITCH
+        WHEN VALID-STATE (STATE-IDX) = State
+            MOVE "Y" TO STATE-FOUND-SWITCH
+    END-SEARCH.
+    IF NOT STATE-IS-VALID
+        MOVE "State" TO EDIT-BAD-FIELD
+        MOVE "Not a recognized two-letter state code" TO EDIT-BAD-REASON
+        PERFORM 260-WRITE-EDIT-LINE
+    END-IF.
+
+    IF Gender NOT = "M" AND Gender NOT = "F" AND Gender NOT = "U"
+        MOVE "Gender" TO EDIT-BAD-FIELD
+        MOVE "Not one of the allowed values M/F/U" TO EDIT-BAD-REASON
+        PERFORM 260-WRITE-EDIT-LINE
+    END-IF.
+
+
+260-WRITE-EDIT-LINE.
+
+    COMPUTE EDIT-ERR-COUNTER = EDIT-ERR-COUNTER + 1.
+    MOVE SPACES TO EDIT-RPT-REC.
+    STRING AcctNumber DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           EDIT-BAD-FIELD DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           EDIT-BAD-REASON DELIMITED BY SIZE
+      INTO EDIT-RPT-REC.
+    WRITE EDIT-RPT-REC.
+
+
 300-TERMINATE.
   DISPLAY "NUM OF RECS >>>> " REC-COUNTER.
-CLOSE IN-FILE.
\ No newline at end of file
+  DISPLAY "NUM OF EDIT EXCEPTIONS >>>> " EDIT-ERR-COUNTER.
+  CLOSE IN-FILE.
+  CLOSE EDIT-RPT.
+  *> Run completed cleanly - clear the checkpoint so the next run
+  *> starts from the top instead of restarting mid-file.
+  OPEN OUTPUT CHECKPOINT-FILE.
+  CLOSE CHECKPOINT-FILE.
+  PERFORM 190-WRITE-AUDIT-TRAILER.
+
+
+*> -------------------------------------------------------------------
+*> 190-WRITE-AUDIT-TRAILER
+*>
+*> Closes out this run's AUDIT-FILE entry with the final REC-COUNTER
+*> and AcctNumber checksum, so the pair of records can be compared run
+*> over run without relying on anyone having saved the SYSOUT.
+*> -------------------------------------------------------------------
+190-WRITE-AUDIT-TRAILER.
+
+  OPEN EXTEND AUDIT-FILE.
+  MOVE "T" TO AUDIT-REC-TYPE.
+  MOVE WS-RUN-ID TO AUDIT-RUN-ID.
+  MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+  MOVE REC-COUNTER TO AUDIT-REC-COUNT.
+  MOVE WS-CHECKSUM TO AUDIT-CHECKSUM.
+  WRITE AUDIT-REC.
+  CLOSE AUDIT-FILE.
+
+*> -------------------------------------------------------------------
+*> 600-STATE-GENDER-REPORT
+*>
+*> Makes a second pass over the client master, sorted by State and,
+*> within State, by Gender, and produces a control-break summary
+*> report with a subtotal per State/Gender combination, a subtotal
+*> per State, and a grand total for the run.
+*> -------------------------------------------------------------------
+600-STATE-GENDER-REPORT.
+
+    ACCEPT RPT-RUN-DATE FROM DATE.
+    OPEN OUTPUT STATE-RPT.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SW-STATE SW-GENDER
+        INPUT PROCEDURE IS 610-SORT-IN
+        OUTPUT PROCEDURE IS 620-SORT-OUT.
+    CLOSE STATE-RPT.
+
+
+610-SORT-IN.
+
+    MOVE "N" TO EOF-SWITCH.
+    OPEN INPUT IN-FILE.
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+    END-READ.
+    PERFORM 615-RELEASE-SORT-REC UNTIL EOF-SWITCH = "Y".
+    CLOSE IN-FILE.
+
+
+615-RELEASE-SORT-REC.
+
+    MOVE State TO SW-STATE.
+    MOVE Gender TO SW-GENDER.
+    MOVE AcctNumber TO SW-ACCT-NUMBER.
+    RELEASE SORT-WORK-REC.
+    READ IN-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+    END-READ.
+
+
+620-SORT-OUT.
+
+    PERFORM 680-RETURN-SORT-REC.
+    IF RPT-EOF-SWITCH = "N"
+        MOVE SW-STATE TO WS-PRIOR-STATE
+        MOVE SW-GENDER TO WS-PRIOR-GENDER
+    END-IF.
+    PERFORM 630-SUMMARIZE-SORT-REC UNTIL RPT-EOF-SWITCH = "Y".
+    IF GRAND-TOTAL-COUNT > 0
+        PERFORM 640-WRITE-GENDER-SUBTOTAL
+        PERFORM 650-WRITE-STATE-SUBTOTAL
+    END-IF.
+    PERFORM 660-WRITE-GRAND-TOTAL.
+
+
+630-SUMMARIZE-SORT-REC.
+
+    IF SW-STATE NOT = WS-PRIOR-STATE
+        PERFORM 640-WRITE-GENDER-SUBTOTAL
+        PERFORM 650-WRITE-STATE-SUBTOTAL
+        MOVE SW-STATE TO WS-PRIOR-STATE
+        MOVE SW-GENDER TO WS-PRIOR-GENDER
+    ELSE
+        IF SW-GENDER NOT = WS-PRIOR-GENDER
+            PERFORM 640-WRITE-GENDER-SUBTOTAL
+            MOVE SW-GENDER TO WS-PRIOR-GENDER
+        END-IF
+    END-IF.
+    COMPUTE STATE-GENDER-COUNT = STATE-GENDER-COUNT + 1.
+    COMPUTE STATE-TOTAL-COUNT = STATE-TOTAL-COUNT + 1.
+    COMPUTE GRAND-TOTAL-COUNT = GRAND-TOTAL-COUNT + 1.
+    PERFORM 680-RETURN-SORT-REC.
+
+
+640-WRITE-GENDER-SUBTOTAL.
+
+    MOVE SPACES TO RPT-LINE-TEXT.
+    STRING "    State " DELIMITED BY SIZE
+           WS-PRIOR-STATE DELIMITED BY SIZE
+           "  Gender " DELIMITED BY SIZE
+           WS-PRIOR-GENDER DELIMITED BY SIZE
+           "  Subtotal: " DELIMITED BY SIZE
+           STATE-GENDER-COUNT DELIMITED BY SIZE
+      INTO RPT-LINE-TEXT.
+    PERFORM 690-WRITE-RPT-LINE.
+    MOVE 0 TO STATE-GENDER-COUNT.
+
+
+650-WRITE-STATE-SUBTOTAL.
+
+    MOVE SPACES TO RPT-LINE-TEXT.
+    STRING "  State " DELIMITED BY SIZE
+           WS-PRIOR-STATE DELIMITED BY SIZE
+           " Total: " DELIMITED BY SIZE
+           STATE-TOTAL-COUNT DELIMITED BY SIZE
+      INTO RPT-LINE-TEXT.
+    PERFORM 690-WRITE-RPT-LINE.
+    MOVE 0 TO STATE-TOTAL-COUNT.
+
+
+660-WRITE-GRAND-TOTAL.
+
+    MOVE SPACES TO RPT-LINE-TEXT.
+    STRING "GRAND TOTAL CLIENTS: " DELIMITED BY SIZE
+           GRAND-TOTAL-COUNT DELIMITED BY SIZE
+      INTO RPT-LINE-TEXT.
+    PERFORM 690-WRITE-RPT-LINE.
+
+
+670-WRITE-PAGE-HEADER.
+
+    ADD 1 TO RPT-PAGE-NUMBER.
+    MOVE SPACES TO STATE-RPT-REC.
+    STRING "STATE/GENDER CLIENT SUMMARY   RUN DATE: " DELIMITED BY SIZE
+           RPT-RUN-MM DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           RPT-RUN-DD DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           RPT-RUN-YY DELIMITED BY SIZE
+           "   PAGE: " DELIMITED BY SIZE
+           RPT-PAGE-NUMBER DELIMITED BY SIZE
+      INTO STATE-RPT-REC.
+    WRITE STATE-RPT-REC.
+    MOVE SPACES TO STATE-RPT-REC.
+    WRITE STATE-RPT-REC.
+    MOVE 0 TO RPT-LINE-COUNT.
+
+
+680-RETURN-SORT-REC.
+
+    RETURN SORT-WORK-FILE
+      AT END
+        MOVE "Y" TO RPT-EOF-SWITCH
+    END-RETURN.
+
+
+690-WRITE-RPT-LINE.
+
+    IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+        PERFORM 670-WRITE-PAGE-HEADER
+    END-IF.
+    MOVE RPT-LINE-TEXT TO STATE-RPT-REC.
+    WRITE STATE-RPT-REC.
+    ADD 1 TO RPT-LINE-COUNT.
