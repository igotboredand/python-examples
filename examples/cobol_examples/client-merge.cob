@@ -0,0 +1,257 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientMerge
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> Combines the regional client extracts (same ClientRec layout,
+      *> one file per region) into a single AcctNumber-ordered stream
+      *> and builds the indexed client master (CLIENTMS) directly from
+      *> it, so the regions feed straight into the same master that
+      *> SeqWriteRead's 200-PROCESS-RECORDS already knows how to read -
+      *> there is no separate manual load step.  An AcctNumber seen in
+      *> more than one region is a data problem, not a legitimate
+      *> duplicate, so only the first copy encountered is written to
+      *> CLIENTMS and every extra copy is flagged on the duplicate
+      *> report for the regions to sort out between themselves.  This
+      *> program builds CLIENTMS from scratch; run it before the first
+      *> SeqWriteRead/ClientMaint cycle of a consolidation, not against
+      *> a master that already has records on it.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *>   08/09/2026  DK   Review fix: write the consolidated stream
+      *>                    straight into the indexed CLIENTMS master
+      *>                    instead of a side file, so it actually
+      *>                    feeds the existing 200-PROCESS-RECORDS
+      *>                    logic instead of requiring a manual load.
+      *>   08/09/2026  DK   Review fix, round 2: prime WS-PRIOR-ACCT-
+      *>                    NUMBER from the first sorted record instead
+      *>                    of a hardcoded 0 - AcctNumber 0000000 is a
+      *>                    legal value and was being wrongly skipped as
+      *>                    a duplicate when it was first in sort order.
+      *>   08/09/2026  DK   Review fix, round 3: REGION1/2/3-FILE now
+      *>                    have FILE STATUS clauses and are opened and
+      *>                    checked (then closed again for the SORT to
+      *>                    use) before the SORT runs, the same as every
+      *>                    other file this program touches - a missing
+      *>                    region file used to abend uncontrolled
+      *>                    inside the SORT.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientMerge.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGION1-FILE ASSIGN TO "region1.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REGION1-STATUS.
+
+    SELECT REGION2-FILE ASSIGN TO "region2.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REGION2-STATUS.
+
+    SELECT REGION3-FILE ASSIGN TO "region3.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REGION3-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "mergework.tmp".
+
+    SELECT CONSOL-FILE ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS AcctNumber OF ClientRec
+        FILE STATUS IS WS-CONSOL-STATUS.
+
+    SELECT DUP-RPT ASSIGN TO "duprpt.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD REGION1-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==Region1Rec==
+                             ==EndOfIN-FILE== BY ==Region1EOF==.
+
+FD REGION2-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==Region2Rec==
+                             ==EndOfIN-FILE== BY ==Region2EOF==.
+
+FD REGION3-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==Region3Rec==
+                             ==EndOfIN-FILE== BY ==Region3EOF==.
+
+SD SORT-WORK-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==SortWorkRec==
+                             ==EndOfIN-FILE== BY ==SortWorkEOF==.
+
+FD CONSOL-FILE.
+    COPY CLIENTRC.
+
+FD DUP-RPT.
+01 DUP-RPT-REC                PIC X(80).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 MERGE-EOF-SWITCH       PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-REGION1-STATUS      PIC X(2) VALUE "00".
+        88  REGION1-OK                VALUE "00".
+    05 WS-REGION2-STATUS      PIC X(2) VALUE "00".
+        88  REGION2-OK                VALUE "00".
+    05 WS-REGION3-STATUS      PIC X(2) VALUE "00".
+        88  REGION3-OK                VALUE "00".
+    05 WS-CONSOL-STATUS       PIC X(2) VALUE "00".
+        88  CONSOL-OK                 VALUE "00".
+
+01 WS-PRIOR-ACCT-NUMBER       PIC 9(7) VALUE 0.
+
+01 COUNTERS.
+    05 CONSOL-COUNT           PIC 9(5) VALUE 0.
+    05 DUP-COUNT              PIC 9(5) VALUE 0.
+    05 REJECT-COUNT           PIC 9(5) VALUE 0.
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY AcctNumber OF SortWorkRec
+        USING REGION1-FILE REGION2-FILE REGION3-FILE
+        OUTPUT PROCEDURE IS 600-DEDUP-AND-WRITE.
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+*> -------------------------------------------------------------------
+*> 100-INITIALIZE
+*>
+*> The region files are opened and closed here purely to confirm they
+*> are present and readable before the SORT runs - SORT ... USING
+*> requires each USING file to be closed when the SORT statement
+*> executes, since SORT does its own open/read/close of them.  Without
+*> this check a missing or misnamed region file would surface as an
+*> uncontrolled abend inside the SORT instead of a clean message.
+*> -------------------------------------------------------------------
+100-INITIALIZE.
+
+    OPEN INPUT REGION1-FILE.
+    IF NOT REGION1-OK
+        DISPLAY "UNABLE TO OPEN REGION1.DAT - FILE STATUS " WS-REGION1-STATUS
+        STOP RUN
+    END-IF.
+    CLOSE REGION1-FILE.
+
+    OPEN INPUT REGION2-FILE.
+    IF NOT REGION2-OK
+        DISPLAY "UNABLE TO OPEN REGION2.DAT - FILE STATUS " WS-REGION2-STATUS
+        STOP RUN
+    END-IF.
+    CLOSE REGION2-FILE.
+
+    OPEN INPUT REGION3-FILE.
+    IF NOT REGION3-OK
+        DISPLAY "UNABLE TO OPEN REGION3.DAT - FILE STATUS " WS-REGION3-STATUS
+        STOP RUN
+    END-IF.
+    CLOSE REGION3-FILE.
+
+    OPEN OUTPUT CONSOL-FILE.
+    IF NOT CONSOL-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-CONSOL-STATUS
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT DUP-RPT.
+    MOVE "AcctNumber  Status" TO DUP-RPT-REC.
+    WRITE DUP-RPT-REC.
+
+
+*> -------------------------------------------------------------------
+*> 600-DEDUP-AND-WRITE
+*>
+*> Output procedure for the SORT - drives the merged, AcctNumber-
+*> ordered stream one record at a time.  The first record for a given
+*> AcctNumber is written to CONSOL-FILE using the same ClientRec
+*> layout the rest of the system already reads; every later record
+*> for that same AcctNumber is a cross-region duplicate and is logged
+*> instead of written.  The very first record off the sort can't be a
+*> duplicate of anything, so it's written here and WS-PRIOR-ACCT-NUMBER
+*> is primed from it, the same way 620-SORT-OUT primes WS-PRIOR-STATE
+*> before its own control-break loop - 620-PROCESS-SORT-REC then only
+*> ever compares against a real, already-written AcctNumber instead of
+*> a sentinel value that a real first record could legally match.
+*> -------------------------------------------------------------------
+600-DEDUP-AND-WRITE.
+
+    PERFORM 610-RETURN-SORT-REC.
+    IF MERGE-EOF-SWITCH = "N"
+        MOVE AcctNumber OF SortWorkRec TO WS-PRIOR-ACCT-NUMBER
+        MOVE CORRESPONDING SortWorkRec TO ClientRec
+        WRITE ClientRec
+          INVALID KEY
+            PERFORM 640-WRITE-REJECT-LINE
+          NOT INVALID KEY
+            ADD 1 TO CONSOL-COUNT
+        END-WRITE
+        PERFORM 610-RETURN-SORT-REC
+    END-IF.
+    PERFORM 620-PROCESS-SORT-REC
+      UNTIL MERGE-EOF-SWITCH = "Y".
+
+
+610-RETURN-SORT-REC.
+
+    RETURN SORT-WORK-FILE
+      AT END
+        MOVE "Y" TO MERGE-EOF-SWITCH
+    END-RETURN.
+
+
+620-PROCESS-SORT-REC.
+
+    IF AcctNumber OF SortWorkRec = WS-PRIOR-ACCT-NUMBER
+        PERFORM 630-WRITE-DUPLICATE-LINE
+    ELSE
+        MOVE CORRESPONDING SortWorkRec TO ClientRec
+        WRITE ClientRec
+          INVALID KEY
+            PERFORM 640-WRITE-REJECT-LINE
+          NOT INVALID KEY
+            ADD 1 TO CONSOL-COUNT
+        END-WRITE
+    END-IF.
+    MOVE AcctNumber OF SortWorkRec TO WS-PRIOR-ACCT-NUMBER.
+    PERFORM 610-RETURN-SORT-REC.
+
+
+630-WRITE-DUPLICATE-LINE.
+
+    ADD 1 TO DUP-COUNT.
+    MOVE SPACES TO DUP-RPT-REC.
+    STRING AcctNumber OF SortWorkRec DELIMITED BY SIZE
+           "  DUPLICATE ACROSS REGIONS - SKIPPED" DELIMITED BY SIZE
+      INTO DUP-RPT-REC.
+    WRITE DUP-RPT-REC.
+
+
+640-WRITE-REJECT-LINE.
+
+    ADD 1 TO REJECT-COUNT.
+    MOVE SPACES TO DUP-RPT-REC.
+    STRING AcctNumber OF SortWorkRec DELIMITED BY SIZE
+           "  REJECTED - WRITE TO CLIENTMS FAILED" DELIMITED BY SIZE
+      INTO DUP-RPT-REC.
+    WRITE DUP-RPT-REC.
+
+
+300-TERMINATE.
+
+    DISPLAY "CONSOLIDATED RECORDS >>>> " CONSOL-COUNT.
+    DISPLAY "CROSS-REGION DUPLICATES >>>> " DUP-COUNT.
+    DISPLAY "REJECTED >>>> " REJECT-COUNT.
+    CLOSE CONSOL-FILE.
+    CLOSE DUP-RPT.
