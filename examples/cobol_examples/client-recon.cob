@@ -0,0 +1,219 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientRecon
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> Compares yesterday's client master snapshot against today's,
+      *> both in AcctNumber order, and reports what was added, changed
+      *> or deleted since the prior run, plus control totals, so a bad
+      *> extract can be caught before it is loaded downstream.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *>   08/09/2026  DK   Review fix: 200-MATCH-RECORDS now checks
+      *>                    YESTERDAY-EOF-SWITCH/TODAY-EOF-SWITCH ahead
+      *>                    of comparing AcctNumber - the old EOF
+      *>                    sentinel of 9999999 collided with the legal
+      *>                    maximum AcctNumber, so a real record keyed
+      *>                    9999999 on one side could be misclassified
+      *>                    once the other file ran out.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientRecon.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT YESTERDAY-FILE ASSIGN TO "yesterday.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT TODAY-FILE ASSIGN TO "today.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RECON-RPT ASSIGN TO "reconrpt.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD YESTERDAY-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==YesterdayRec==
+                             ==EndOfIN-FILE== BY ==YesterdayEOF==.
+
+FD TODAY-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==TodayRec==
+                             ==EndOfIN-FILE== BY ==TodayEOF==.
+
+FD RECON-RPT.
+01 RECON-RPT-REC              PIC X(80).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 YESTERDAY-EOF-SWITCH   PIC X VALUE "N".
+    05 TODAY-EOF-SWITCH       PIC X VALUE "N".
+
+01 COUNTERS.
+    05 YESTERDAY-TOTAL        PIC 9(5) VALUE 0.
+    05 TODAY-TOTAL            PIC 9(5) VALUE 0.
+    05 ADDED-COUNT             PIC 9(5) VALUE 0.
+    05 CHANGED-COUNT           PIC 9(5) VALUE 0.
+    05 DELETED-COUNT           PIC 9(5) VALUE 0.
+    05 UNCHANGED-COUNT         PIC 9(5) VALUE 0.
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-MATCH-RECORDS
+      UNTIL YESTERDAY-EOF-SWITCH = "Y" AND TODAY-EOF-SWITCH = "Y".
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+100-INITIALIZE.
+
+    OPEN INPUT YESTERDAY-FILE.
+    OPEN INPUT TODAY-FILE.
+    OPEN OUTPUT RECON-RPT.
+    MOVE "AcctNumber  Status" TO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+
+    PERFORM 260-READ-YESTERDAY.
+    PERFORM 270-READ-TODAY.
+
+
+*> -------------------------------------------------------------------
+*> 200-MATCH-RECORDS
+*>
+*> Classic paired-file match/merge: the lower of the two current keys
+*> drives which file advances.  A key present only in yesterday's file
+*> was deleted; a key present only in today's file was added; matching
+*> keys are compared field-for-field to detect a change.  A file that
+*> has already hit EOF drives the merge off its EOF switch instead of
+*> its current key, since AcctNumber is PIC 9(7) and every value in
+*> that domain, including the highest one, is a legal account number -
+*> there is no value left over to use as an end-of-file sentinel.
+*> -------------------------------------------------------------------
+200-MATCH-RECORDS.
+
+    EVALUATE TRUE
+        WHEN YESTERDAY-EOF-SWITCH = "Y"
+            PERFORM 290-WRITE-ADDED
+            PERFORM 270-READ-TODAY
+        WHEN TODAY-EOF-SWITCH = "Y"
+            PERFORM 280-WRITE-DELETED
+            PERFORM 260-READ-YESTERDAY
+        WHEN AcctNumber OF YesterdayRec = AcctNumber OF TodayRec
+            PERFORM 250-COMPARE-RECORD
+            PERFORM 260-READ-YESTERDAY
+            PERFORM 270-READ-TODAY
+        WHEN AcctNumber OF YesterdayRec < AcctNumber OF TodayRec
+            PERFORM 280-WRITE-DELETED
+            PERFORM 260-READ-YESTERDAY
+        WHEN OTHER
+            PERFORM 290-WRITE-ADDED
+            PERFORM 270-READ-TODAY
+    END-EVALUATE.
+
+
+250-COMPARE-RECORD.
+
+    IF YesterdayRec = TodayRec
+        ADD 1 TO UNCHANGED-COUNT
+    ELSE
+        ADD 1 TO CHANGED-COUNT
+        MOVE SPACES TO RECON-RPT-REC
+        STRING AcctNumber OF TodayRec DELIMITED BY SIZE
+               "  CHANGED" DELIMITED BY SIZE
+          INTO RECON-RPT-REC
+        WRITE RECON-RPT-REC
+    END-IF.
+
+
+280-WRITE-DELETED.
+
+    ADD 1 TO DELETED-COUNT.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING AcctNumber OF YesterdayRec DELIMITED BY SIZE
+           "  DELETED" DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+
+
+290-WRITE-ADDED.
+
+    ADD 1 TO ADDED-COUNT.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING AcctNumber OF TodayRec DELIMITED BY SIZE
+           "  ADDED" DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+
+
+260-READ-YESTERDAY.
+
+    READ YESTERDAY-FILE
+      AT END
+        MOVE "Y" TO YESTERDAY-EOF-SWITCH
+      NOT AT END
+        ADD 1 TO YESTERDAY-TOTAL
+    END-READ.
+
+
+270-READ-TODAY.
+
+    READ TODAY-FILE
+      AT END
+        MOVE "Y" TO TODAY-EOF-SWITCH
+      NOT AT END
+        ADD 1 TO TODAY-TOTAL
+    END-READ.
+
+
+300-TERMINATE.
+
+    MOVE SPACES TO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING "YESTERDAY TOTAL: " DELIMITED BY SIZE
+           YESTERDAY-TOTAL DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING "TODAY TOTAL:     " DELIMITED BY SIZE
+           TODAY-TOTAL DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING "ADDED:           " DELIMITED BY SIZE
+           ADDED-COUNT DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING "CHANGED:         " DELIMITED BY SIZE
+           CHANGED-COUNT DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING "DELETED:         " DELIMITED BY SIZE
+           DELETED-COUNT DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+    MOVE SPACES TO RECON-RPT-REC.
+    STRING "UNCHANGED:       " DELIMITED BY SIZE
+           UNCHANGED-COUNT DELIMITED BY SIZE
+      INTO RECON-RPT-REC.
+    WRITE RECON-RPT-REC.
+
+    DISPLAY "ADDED >>>> " ADDED-COUNT.
+    DISPLAY "CHANGED >>>> " CHANGED-COUNT.
+    DISPLAY "DELETED >>>> " DELETED-COUNT.
+    DISPLAY "UNCHANGED >>>> " UNCHANGED-COUNT.
+
+    CLOSE YESTERDAY-FILE.
+    CLOSE TODAY-FILE.
+    CLOSE RECON-RPT.
