@@ -0,0 +1,28 @@
+      *> ---------------------------------------------------------------
+      *> TRANRC.CPY
+      *>
+      *> Maintenance transaction record for ClientMaint.  One transaction
+      *> adds, changes or deletes a single ClientRec on the indexed
+      *> client master, keyed on AcctNumber.  The client-data portion
+      *> mirrors ClientRec field-for-field (see CLIENTRC.CPY) so
+      *> MOVE CORRESPONDING TransRec TO ClientRec lines everything up.
+      *> ---------------------------------------------------------------
+01 TransRec.
+   02  TR-CODE               PIC X(1).
+       88  TR-ADD                    VALUE "A".
+       88  TR-CHANGE                 VALUE "C".
+       88  TR-DELETE                 VALUE "D".
+   02  AcctNumber            PIC 9(7).
+   02  ClientName.
+       03 Surname            PIC X(8).
+       03 FirstName          PIC X(10).
+   02  DateOfBirth.
+       03 YOBirth            PIC 9(4).
+       03 MOBirth            PIC 9(2).
+       03 DOBirth            PIC 9(2).
+   02  StreetAddr.
+       03 Street             PIC A(30).
+       03 City               PIC A(15).
+       03 State              PIC X(2).
+       03 ZipCode            PIC 9(5).
+   02  Gender                PIC X.
