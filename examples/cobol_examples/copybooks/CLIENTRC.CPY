@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------------
+      *> CLIENTRC.CPY
+      *>
+      *> Client master record layout, shared by SeqWriteRead and every
+      *> program that reads or writes the client master or a file built
+      *> to the same layout (extracts, maintenance transactions, etc).
+      *> Pulled out to a copybook so the layout only has to change in
+      *> one place.
+      *> ---------------------------------------------------------------
+01 ClientRec.
+   88  EndOfIN-FILE  VALUE HIGH-VALUES.
+   02  AcctNumber         PIC 9(7).
+   02  ClientName.
+       03 Surname        PIC X(8).
+       03 FirstName       PIC X(10).
+   02  DateOfBirth.
+       03 YOBirth        PIC 9(4).
+       03 MOBirth        PIC 9(2).
+       03 DOBirth        PIC 9(2).
+   02  StreetAddr.
+       03 Street       PIC A(30).
+       03 City         PIC A(15).
+       03 State        PIC X(2).
+       03 ZipCode      PIC 9(5).
+   02  Gender            PIC X.
