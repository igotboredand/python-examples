@@ -0,0 +1,157 @@
+      *> ===================================================================
+      *> PROGRAM-ID.  ClientLoad
+      *>
+      *> AUTHOR.       D. Klemm
+      *> INSTALLATION. Retail Client Systems
+      *> DATE-WRITTEN. 08/09/2026
+      *>
+      *> One-time cutover program for the conversion of the client
+      *> master from LINE SEQUENTIAL (example.dat, ClientRec in
+      *> AcctNumber order) to the indexed CLIENTMS keyed on AcctNumber.
+      *> Reads every ClientRec off the old file and writes it to the new
+      *> indexed master so existing client data isn't lost in the
+      *> switch to ClientMaint/SeqWriteRead against CLIENTMS.  Run once
+      *> as part of the cutover, before SeqWriteRead or ClientMaint are
+      *> pointed at CLIENTMS for the first time; not part of the normal
+      *> batch cycle afterward.
+      *>
+      *> MODIFICATION HISTORY.
+      *>   08/09/2026  DK   Original version.
+      *> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ClientLoad.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OLD-MASTER-FILE ASSIGN TO "example.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OLD-FILE-STATUS.
+
+    SELECT CLIENT-MASTER ASSIGN TO "CLIENTMS"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS AcctNumber OF ClientRec
+        FILE STATUS IS WS-MASTER-STATUS.
+
+    SELECT LOAD-RPT ASSIGN TO "loadrpt.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD OLD-MASTER-FILE.
+    COPY CLIENTRC REPLACING ==ClientRec==     BY ==OldClientRec==
+                             ==EndOfIN-FILE== BY ==OldClientEOF==.
+
+FD CLIENT-MASTER.
+    COPY CLIENTRC.
+
+FD LOAD-RPT.
+01 LOAD-RPT-REC                PIC X(80).
+
+
+WORKING-STORAGE SECTION.
+
+01 SWITCHES.
+    05 EOF-SWITCH              PIC X VALUE "N".
+01 FILE-STATUSES.
+    05 WS-OLD-FILE-STATUS      PIC X(2) VALUE "00".
+        88  OLD-FILE-OK                VALUE "00".
+    05 WS-MASTER-STATUS        PIC X(2) VALUE "00".
+        88  MASTER-OK                  VALUE "00".
+
+01 COUNTERS.
+    05 READ-COUNT               PIC 9(5) VALUE 0.
+    05 LOADED-COUNT              PIC 9(5) VALUE 0.
+    05 REJECT-COUNT              PIC 9(5) VALUE 0.
+
+01 LOAD-RESULT-TEXT              PIC X(40).
+
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-PROCESS-RECORDS
+      UNTIL EOF-SWITCH = "Y".
+    PERFORM 300-TERMINATE.
+    STOP RUN.
+
+
+100-INITIALIZE.
+
+    OPEN INPUT OLD-MASTER-FILE.
+    IF NOT OLD-FILE-OK
+        DISPLAY "UNABLE TO OPEN EXAMPLE.DAT - FILE STATUS " WS-OLD-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT CLIENT-MASTER.
+    IF NOT MASTER-OK
+        DISPLAY "UNABLE TO OPEN CLIENTMS - FILE STATUS " WS-MASTER-STATUS
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT LOAD-RPT.
+    MOVE "AcctNumber  Status" TO LOAD-RPT-REC.
+    WRITE LOAD-RPT-REC.
+
+    READ OLD-MASTER-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        ADD 1 TO READ-COUNT
+    END-READ.
+
+
+200-PROCESS-RECORDS.
+
+    PERFORM 250-LOAD-RECORD.
+
+    READ OLD-MASTER-FILE
+      AT END
+        MOVE "Y" TO EOF-SWITCH
+      NOT AT END
+        ADD 1 TO READ-COUNT
+    END-READ.
+
+
+*> -------------------------------------------------------------------
+*> 250-LOAD-RECORD - copies the current OldClientRec into the indexed
+*> master's ClientRec and writes it keyed on AcctNumber.  A second
+*> occurrence of an AcctNumber in the old file (there shouldn't be
+*> one) is rejected rather than allowed to overwrite the first.
+*> -------------------------------------------------------------------
+250-LOAD-RECORD.
+
+    MOVE CORRESPONDING OldClientRec TO ClientRec.
+
+    WRITE ClientRec
+      INVALID KEY
+        MOVE "Rejected - duplicate AcctNumber on old file" TO LOAD-RESULT-TEXT
+        ADD 1 TO REJECT-COUNT
+      NOT INVALID KEY
+        MOVE "Loaded" TO LOAD-RESULT-TEXT
+        ADD 1 TO LOADED-COUNT
+    END-WRITE.
+    PERFORM 260-WRITE-LOAD-LINE.
+
+
+260-WRITE-LOAD-LINE.
+
+    MOVE SPACES TO LOAD-RPT-REC.
+    STRING AcctNumber OF OldClientRec DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           LOAD-RESULT-TEXT DELIMITED BY SIZE
+      INTO LOAD-RPT-REC.
+    WRITE LOAD-RPT-REC.
+
+
+300-TERMINATE.
+
+    DISPLAY "RECORDS READ >>>> " READ-COUNT.
+    DISPLAY "RECORDS LOADED >>>> " LOADED-COUNT.
+    DISPLAY "RECORDS REJECTED >>>> " REJECT-COUNT.
+    CLOSE OLD-MASTER-FILE.
+    CLOSE CLIENT-MASTER.
+    CLOSE LOAD-RPT.
